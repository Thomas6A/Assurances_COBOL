@@ -8,8 +8,21 @@
 
        FILE-CONTROL.
 
-       SELECT FICHIER-ASSURANCES 
-           ASSIGN TO "assurances-68259db4e2e6f768575516.csv"
+       SELECT FICHIER-ASSURANCES
+           ASSIGN TO DYNAMIC WS-NOM-FICHIER-ENTREE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL FICHIER-TAUX
+           ASSIGN TO DYNAMIC WS-NOM-FICHIER-TAUX
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-FICHIER-TAUX.
+
+       SELECT FICHIER-RAPPORT
+           ASSIGN TO DYNAMIC WS-NOM-FICHIER-RAPPORT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT FICHIER-REJETS
+           ASSIGN TO DYNAMIC WS-NOM-FICHIER-REJETS
            ORGANIZATION IS LINE SEQUENTIAL.
 
 
@@ -20,11 +33,23 @@
        FD FICHIER-ASSURANCES.
        01 F-ASSURANCE                      PIC X(120).
 
+       FD FICHIER-TAUX.
+       01 E-TAUX                           PIC X(9).
+
+       FD FICHIER-RAPPORT.
+       01 E-RAPPORT                        PIC X(220).
+
+       FD FICHIER-REJETS.
+       01 E-REJET                          PIC X(180).
+
 
        WORKING-STORAGE SECTION.
-       
+
+           COPY TAUXCHG.
+
+
        01 WS-ASSURANCES-TAB.
-           05 WS-ASSURANCES                OCCURS 36 TIMES.
+           05 WS-ASSURANCES                OCCURS 500 TIMES.
                10 WS-CODE                  PIC 9(8).
                10 WS-NOM-CONTRAT           PIC X(14).
                10 WS-NOM-PRODUIT           PIC X(14).
@@ -37,10 +62,64 @@
                10 WS-DATE-FIN.
                    15 WS-FIN-ANNEE         PIC 9(4).
                    15 WS-FIN-MOIS          PIC 99.
-                   15 WS-FIN-JOUR          PIC 99.    
+                   15 WS-FIN-JOUR          PIC 99.
+               10 WS-DATE-FIN-N REDEFINES WS-DATE-FIN
+                                            PIC 9(8).
                10 WS-PRIX                  PIC 9(6)V99.
                10 WS-DEVISE                PIC X(3).
 
+      ******************************************************************
+      * ZONE DE PERMUTATION POUR LE TRI DE WS-ASSURANCES-TAB           *
+      ******************************************************************
+
+       01 WS-ASSURANCES-TEMP.
+           05 WS-T-CODE                    PIC 9(8).
+           05 WS-T-NOM-CONTRAT             PIC X(14).
+           05 WS-T-NOM-PRODUIT             PIC X(14).
+           05 WS-T-NOM-CLIENT              PIC X(41).
+           05 WS-T-STATUT                  PIC X(8).
+           05 WS-T-DATE-DEBUT.
+               10 WS-T-DEBUT-ANNEE         PIC 9(4).
+               10 WS-T-DEBUT-MOIS          PIC 99.
+               10 WS-T-DEBUT-JOUR          PIC 99.
+           05 WS-T-DATE-FIN.
+               10 WS-T-FIN-ANNEE           PIC 9(4).
+               10 WS-T-FIN-MOIS            PIC 99.
+               10 WS-T-FIN-JOUR            PIC 99.
+           05 WS-T-PRIX                    PIC 9(6)V99.
+           05 WS-T-DEVISE                  PIC X(3).
+
+       77 WS-TRI-MODE                      PIC X(4)        VALUE SPACES.
+       77 WS-TRI-I                         PIC 9(4)        VALUE 0.
+       77 WS-TRI-PERMUTE                   PIC X           VALUE 'N'.
+
+      ******************************************************************
+      * ZONE DE SAISIE INTERMEDIAIRE POUR LE CONTROLE DES ENREGISTREM. *
+      * L'UNSTRING du fichier d'entree alimente d'abord ces zones      *
+      * alphanumeriques ; le champ n'est range dans WS-ASSURANCES-TAB  *
+      * qu'apres controle par 0070-CONTROLE-LIGNE.                     *
+      ******************************************************************
+
+       01 WS-LIGNE-SAISIE.
+           05 WS-L-CODE                    PIC X(8).
+           05 WS-L-NOM-CONTRAT              PIC X(14).
+           05 WS-L-NOM-PRODUIT              PIC X(14).
+           05 WS-L-NOM-CLIENT               PIC X(41).
+           05 WS-L-STATUT                   PIC X(8).
+           05 WS-L-DATE-DEBUT               PIC X(8).
+           05 WS-L-DATE-FIN                 PIC X(8).
+           05 WS-L-PRIX                     PIC X(9).
+           05 WS-L-DEVISE                   PIC X(3).
+
+       77 WS-L-NB-CHAMPS                   PIC 9(2)        VALUE 0.
+       77 WS-L-VALIDE                      PIC X           VALUE 'O'.
+       77 WS-L-MOTIF                       PIC X(60)       VALUE SPACES.
+       77 WS-L-ANNEE-NUM                   PIC 9(4)        VALUE 0.
+       77 WS-L-MOIS-NUM                    PIC 99          VALUE 0.
+       77 WS-L-JOUR-NUM                    PIC 99          VALUE 0.
+       77 WS-L-PRIX-INT                    PIC X(6)        VALUE SPACES.
+       77 WS-L-PRIX-DEC                    PIC X(2)        VALUE SPACES.
+
        01 AFFICHAGE.
            05 FILLER                   PIC X(7)  VALUE "Code : ".
            05 AFF-CODE                 PIC 9(8).
@@ -77,71 +156,339 @@
            05 AFF-PRIX                 PIC 9(6)V99.
            05 AFF-DEVISE               PIC X(3).
 
-       77 WS-INDEX                         PIC 99          VALUE 1.
-       77 WS-MAX-TAB                       PIC 99          VALUE 36.
+       01 WS-RENOUV-TAB.
+           05 WS-RENOUV-ENR                OCCURS 500 TIMES.
+               10 WS-RENOUV-CODE           PIC 9(8).
+               10 WS-RENOUV-CLIENT         PIC X(41).
+               10 WS-RENOUV-PRODUIT        PIC X(14).
+               10 WS-RENOUV-JOURS          PIC S9(5).
+               10 WS-RENOUV-DATE-FIN.
+                   15 WS-RENOUV-FIN-JOUR   PIC 99.
+                   15 WS-RENOUV-FIN-MOIS   PIC 99.
+                   15 WS-RENOUV-FIN-ANNEE  PIC 9(4).
+
+       01 WS-RENOUV-TEMP.
+           05 WS-RENOUV-T-CODE             PIC 9(8).
+           05 WS-RENOUV-T-CLIENT           PIC X(41).
+           05 WS-RENOUV-T-PRODUIT          PIC X(14).
+           05 WS-RENOUV-T-JOURS            PIC S9(5).
+           05 WS-RENOUV-T-DATE-FIN.
+               10 WS-RENOUV-T-FIN-JOUR     PIC 99.
+               10 WS-RENOUV-T-FIN-MOIS     PIC 99.
+               10 WS-RENOUV-T-FIN-ANNEE    PIC 9(4).
+
+       01 AFF-RENOUV.
+           05 FILLER                   PIC X(7)  VALUE "Code : ".
+           05 AFFR-CODE                PIC 9(8).
+           05 FILLER                   PIC X(14)
+               VALUE " Nom Client : ".
+           05 AFFR-CLIENT              PIC X(41).
+           05 FILLER                   PIC X(15)
+               VALUE " Nom Produit : ".
+           05 AFFR-PRODUIT             PIC X(14).
+           05 FILLER                   PIC X(15)
+               VALUE " Date de fin : ".
+           05 AFFR-DATE-FIN.
+               10 AFFR-FIN-JOUR        PIC 99.
+               10 FILLER               PIC X      VALUE "/".
+               10 AFFR-FIN-MOIS        PIC 99.
+               10 FILLER               PIC X      VALUE "/".
+               10 AFFR-FIN-ANNEE       PIC 9(4).
+           05 FILLER                   PIC X(17)
+               VALUE "  Echeance sous  ".
+           05 AFFR-JOURS               PIC ---9.
+           05 FILLER                   PIC X(6)   VALUE " jours".
+
+       01 WS-DATE-SYSTEME.
+           05 WS-SYS-ANNEE                 PIC 9(4).
+           05 WS-SYS-MOIS                  PIC 99.
+           05 WS-SYS-JOUR                  PIC 99.
+       01 WS-DATE-SYSTEME-N REDEFINES WS-DATE-SYSTEME
+                                            PIC 9(8).
+
+       77 WS-DATE-SYS-INT                  PIC S9(9)       VALUE 0.
+       77 WS-DATE-FIN-INT                  PIC S9(9)       VALUE 0.
+       77 WS-JOURS-RESTANTS-CALC           PIC S9(5)       VALUE 0.
+       77 WS-RENOUV-NB                     PIC 9(4)        VALUE 0.
+       77 WS-RENOUV-I                      PIC 9(4)        VALUE 0.
+       77 WS-RENOUV-J                      PIC 9(4)        VALUE 0.
+       77 WS-RENOUV-PERMUTE                PIC X           VALUE 'N'.
+
+       01 WS-STATUT-TAB.
+           05 WS-STATUT-ENR                OCCURS 20 TIMES.
+               10 WS-STATUT-VAL            PIC X(8).
+               10 WS-STATUT-NB             PIC 9(4).
+
+       01 WS-SYNTHESE-TAB.
+           05 WS-SYNTHESE-ENR              OCCURS 100 TIMES.
+               10 WS-SYN-STATUT            PIC X(8).
+               10 WS-SYN-DEVISE            PIC X(3).
+               10 WS-SYN-NB                PIC 9(4).
+               10 WS-SYN-TOTAL             PIC 9(9)V99.
+
+       01 WS-SYNTHESE-TEMP.
+           05 WS-SYN-T-STATUT               PIC X(8).
+           05 WS-SYN-T-DEVISE                PIC X(3).
+           05 WS-SYN-T-NB                    PIC 9(4).
+           05 WS-SYN-T-TOTAL                 PIC 9(9)V99.
+
+       77 WS-STATUT-NB-LIGNES               PIC 9(4)       VALUE 0.
+       77 WS-STATUT-MAX-TAB                 PIC 9(4)       VALUE 0020.
+       77 WS-STATUT-DEBORDEMENT             PIC 9(4)       VALUE 0.
+       77 WS-STATUT-I                       PIC 9(4)       VALUE 0.
+       77 WS-STATUT-J                       PIC 9(4)       VALUE 0.
+       77 WS-STATUT-TROUVE                  PIC X          VALUE 'N'.
+       77 WS-SYN-NB-LIGNES                  PIC 9(4)       VALUE 0.
+       77 WS-SYN-MAX-TAB                    PIC 9(4)       VALUE 0100.
+       77 WS-SYN-DEBORDEMENT                PIC 9(4)       VALUE 0.
+       77 WS-SYN-I                          PIC 9(4)       VALUE 0.
+       77 WS-SYN-J                          PIC 9(4)       VALUE 0.
+       77 WS-SYN-TROUVE                     PIC X          VALUE 'N'.
+       77 WS-SYN-PERMUTE                    PIC X          VALUE 'N'.
+       77 WS-SYN-CLE                        PIC X(11)      VALUE SPACES.
+       77 WS-SYN-CLE-SUIVANTE               PIC X(11)      VALUE SPACES.
+       77 WS-SYN-STATUT-COURANT             PIC X(8)       VALUE SPACES.
+
+       77 WS-NOM-FICHIER-ENTREE            PIC X(100)      VALUE SPACES.
+       77 WS-NOM-FICHIER-TAUX              PIC X(100)      VALUE SPACES.
+       77 WS-NOM-FICHIER-RAPPORT           PIC X(100)      VALUE SPACES.
+       77 WS-NOM-FICHIER-REJETS            PIC X(100)      VALUE SPACES.
+       77 WS-REJETS-INVALIDES              PIC 9(4)        VALUE 0.
+
+       77 WS-RECH-CODE                     PIC X(8)        VALUE SPACES.
+       77 WS-RECH-CODE-AFF                 PIC X(8)        VALUE SPACES.
+       77 WS-RECH-CLIENT                   PIC X(41)       VALUE SPACES.
+       77 WS-RECH-TROUVE                   PIC X           VALUE 'N'.
+       77 WS-RECH-CORRESPOND               PIC X           VALUE 'N'.
+
+       77 WS-DOUBLON-J                     PIC 9(4)        VALUE 0.
+       77 WS-STATUT-FICHIER-TAUX           PIC XX          VALUE SPACES.
+       77 WS-FIN-FICHIER-TAUX              PIC X           VALUE 'F'.
+       77 WS-TAUX-DEVISE-LIGNE             PIC X(3)        VALUE SPACES.
+       77 WS-TAUX-VALEUR-LIGNE             PIC 9(3)V9999   VALUE 0.
+       77 WS-TAUX-IDX                      PIC 99          VALUE 0.
+       77 WS-TAUX-TROUVE                   PIC X           VALUE 'N'.
+       77 WS-TAUX-COURANT                  PIC 9(3)V9999   VALUE 0.
+       77 WS-PRIX-EUR                      PIC 9(9)V99     VALUE 0.
+       77 WS-TOTAL-CONSOLIDE               PIC 9(11)V99    VALUE 0.
+
+       77 WS-INDEX                         PIC 9(4)        VALUE 1.
+       77 WS-MAX-TAB                       PIC 9(4)        VALUE 0500.
+       77 WS-NB-ENREGISTREMENTS            PIC 9(4)        VALUE 0.
        77 WS-FIN-FICHIER                   PIC X           VALUE 'F'.
+       77 WS-REJETS-DEBORDEMENT            PIC 9(4)        VALUE 0.
 
        PROCEDURE DIVISION.
-       
+
+           ACCEPT WS-NOM-FICHIER-ENTREE FROM ENVIRONMENT
+               "ASSUR_FICHIER_ENTREE".
+           IF WS-NOM-FICHIER-ENTREE = SPACES
+               MOVE "assurances-68259db4e2e6f768575516.csv"
+                   TO WS-NOM-FICHIER-ENTREE
+           END-IF.
+
+           PERFORM 0050-CHARGEMENT-TAUX THRU 0050-CHARGEMENT-TAUX-END.
+
+           ACCEPT WS-DATE-SYSTEME FROM DATE YYYYMMDD.
+           COMPUTE WS-DATE-SYS-INT =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-SYSTEME-N).
+
+           ACCEPT WS-NOM-FICHIER-RAPPORT FROM ENVIRONMENT
+               "ASSUR_FICHIER_RAPPORT".
+           IF WS-NOM-FICHIER-RAPPORT = SPACES
+               STRING "RAPPORT-ASSURANCES-" DELIMITED BY SIZE
+                      WS-DATE-SYSTEME-N     DELIMITED BY SIZE
+                      ".TXT"                DELIMITED BY SIZE
+                   INTO WS-NOM-FICHIER-RAPPORT
+           END-IF.
+
+           ACCEPT WS-NOM-FICHIER-REJETS FROM ENVIRONMENT
+               "ASSUR_FICHIER_REJETS".
+           IF WS-NOM-FICHIER-REJETS = SPACES
+               STRING "REJETS-ASSURANCES-"  DELIMITED BY SIZE
+                      WS-DATE-SYSTEME-N     DELIMITED BY SIZE
+                      ".TXT"                DELIMITED BY SIZE
+                   INTO WS-NOM-FICHIER-REJETS
+           END-IF.
+
            OPEN INPUT FICHIER-ASSURANCES.
+           OPEN OUTPUT FICHIER-RAPPORT.
+           OPEN OUTPUT FICHIER-REJETS.
 
            PERFORM UNTIL WS-FIN-FICHIER = 'T'
 
                READ FICHIER-ASSURANCES
-                   AT END 
+                   AT END
                        MOVE 'T' TO WS-FIN-FICHIER
 
-                   NOT AT END 
-                       UNSTRING F-ASSURANCE DELIMITED BY "*"
-                           INTO WS-CODE(WS-INDEX) 
-                                WS-NOM-CONTRAT(WS-INDEX) 
-                                WS-NOM-PRODUIT(WS-INDEX) 
-                                WS-NOM-CLIENT(WS-INDEX) 
-                                WS-STATUT(WS-INDEX) 
-                                WS-DATE-DEBUT(WS-INDEX) 
-                                WS-DATE-FIN(WS-INDEX) 
-                                WS-PRIX(WS-INDEX) 
-                                WS-DEVISE(WS-INDEX) 
-                       ADD 1 TO WS-INDEX                 
-               END-READ                     
-                           
+                   NOT AT END
+                       IF WS-INDEX > WS-MAX-TAB
+                           ADD 1 TO WS-REJETS-DEBORDEMENT
+                       ELSE
+                           PERFORM 0070-CONTROLE-LIGNE
+                               THRU 0070-CONTROLE-LIGNE-END
+
+                           IF WS-L-VALIDE = 'O'
+                               MOVE WS-L-CODE
+                                   TO WS-CODE(WS-INDEX)
+                               MOVE WS-L-NOM-CONTRAT
+                                   TO WS-NOM-CONTRAT(WS-INDEX)
+                               MOVE WS-L-NOM-PRODUIT
+                                   TO WS-NOM-PRODUIT(WS-INDEX)
+                               MOVE WS-L-NOM-CLIENT
+                                   TO WS-NOM-CLIENT(WS-INDEX)
+                               MOVE WS-L-STATUT
+                                   TO WS-STATUT(WS-INDEX)
+                               MOVE WS-L-DATE-DEBUT
+                                   TO WS-DATE-DEBUT(WS-INDEX)
+                               MOVE WS-L-DATE-FIN
+                                   TO WS-DATE-FIN(WS-INDEX)
+                               MOVE WS-L-PRIX
+                                   TO WS-PRIX(WS-INDEX)
+                               MOVE WS-L-DEVISE
+                                   TO WS-DEVISE(WS-INDEX)
+                               ADD 1 TO WS-INDEX
+                           ELSE
+                               ADD 1 TO WS-REJETS-INVALIDES
+                               STRING F-ASSURANCE
+                                          DELIMITED BY SIZE
+                                      " *** REJET : "
+                                          DELIMITED BY SIZE
+                                      WS-L-MOTIF
+                                          DELIMITED BY SIZE
+                                   INTO E-REJET
+                               WRITE E-REJET
+                           END-IF
+                       END-IF
+               END-READ
+
 
            END-PERFORM.
 
            CLOSE FICHIER-ASSURANCES.
+           CLOSE FICHIER-REJETS.
 
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 
-               UNTIL WS-INDEX > WS-MAX-TAB
+           DISPLAY "Listing des assurances enregistre dans "
+               WS-NOM-FICHIER-RAPPORT.
 
-               PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
+           IF WS-REJETS-INVALIDES > 0
+               DISPLAY "ATTENTION : " WS-REJETS-INVALIDES
+                   " enregistrement(s) rejete(s), motifs dans "
+                   WS-NOM-FICHIER-REJETS
+           END-IF.
 
-           END-PERFORM.
+           IF WS-REJETS-DEBORDEMENT > 0
+               DISPLAY "ATTENTION : " WS-REJETS-DEBORDEMENT
+                   " enregistrement(s) ignore(s) car la table est "
+                   "pleine (limite " WS-MAX-TAB ")"
+           END-IF.
 
-           IF WS-MAX-TAB >= 3
+           COMPUTE WS-NB-ENREGISTREMENTS = WS-INDEX - 1.
 
-              DISPLAY "Affichage de l'enregistrement 3"
-              MOVE 3 TO WS-INDEX
+           PERFORM 0600-DOUBLONS THRU 0600-DOUBLONS-END.
 
-              PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
+           PERFORM 0150-TRI-LISTING THRU 0150-TRI-LISTING-END.
 
-           END-IF.
-           
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-ENREGISTREMENTS
+
+               PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
 
-           IF WS-MAX-TAB >= 7
+           END-PERFORM.
 
-              DISPLAY "Affichage de l'enregistrement 7"
-              MOVE 7 TO WS-INDEX
+           ACCEPT WS-RECH-CODE FROM ENVIRONMENT
+               "ASSUR_RECHERCHE_CODE".
+           ACCEPT WS-RECH-CLIENT FROM ENVIRONMENT
+               "ASSUR_RECHERCHE_CLIENT".
 
-              PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
-              
+           IF WS-RECH-CODE NOT = SPACES OR WS-RECH-CLIENT NOT = SPACES
+               PERFORM 0500-RECHERCHE THRU 0500-RECHERCHE-END
            END-IF.
 
+           PERFORM 0200-RENOUVELLEMENTS THRU 0200-RENOUVELLEMENTS-END.
+
+           PERFORM 0300-SYNTHESE THRU 0300-SYNTHESE-END.
+
+           PERFORM 0400-CONSOLIDATION THRU 0400-CONSOLIDATION-END.
+
+           CLOSE FICHIER-RAPPORT.
+
            STOP RUN.
 
            
 
       ****************************************************************** 
 
+      ******************************************************************
+      * TRI OPTIONNEL DU LISTING (ASSUR_TRI = PRIX OU DATE)            *
+      * PRIX : WS-PRIX decroissant ; DATE : WS-DATE-FIN croissant.     *
+      * Sans ASSUR_TRI (ou valeur non reconnue) le listing garde       *
+      * l'ordre de chargement du fichier d'entree.                     *
+      ******************************************************************
+
+       0150-TRI-LISTING.
+           ACCEPT WS-TRI-MODE FROM ENVIRONMENT "ASSUR_TRI".
+
+           IF (WS-TRI-MODE = "PRIX" OR WS-TRI-MODE = "DATE")
+               AND WS-NB-ENREGISTREMENTS > 1
+               PERFORM 0160-TRI-LISTING-BOUCLE
+                   THRU 0160-TRI-LISTING-BOUCLE-END
+           END-IF.
+       .
+
+       0150-TRI-LISTING-END.
+           EXIT
+       .
+
+       0160-TRI-LISTING-BOUCLE.
+           MOVE 'N' TO WS-TRI-PERMUTE.
+           PERFORM 0161-TRI-LISTING-PASSE
+               THRU 0161-TRI-LISTING-PASSE-END
+               VARYING WS-TRI-I FROM 1 BY 1
+               UNTIL WS-TRI-I > WS-NB-ENREGISTREMENTS - 1.
+           IF WS-TRI-PERMUTE = 'O'
+               PERFORM 0160-TRI-LISTING-BOUCLE
+                   THRU 0160-TRI-LISTING-BOUCLE-END
+           END-IF.
+       .
+
+       0160-TRI-LISTING-BOUCLE-END.
+           EXIT
+       .
+
+       0161-TRI-LISTING-PASSE.
+           EVALUATE WS-TRI-MODE
+               WHEN "PRIX"
+                   IF WS-PRIX(WS-TRI-I) < WS-PRIX(WS-TRI-I + 1)
+                       PERFORM 0162-TRI-LISTING-ECHANGE
+                           THRU 0162-TRI-LISTING-ECHANGE-END
+                   END-IF
+               WHEN "DATE"
+                   IF WS-DATE-FIN-N(WS-TRI-I) >
+                       WS-DATE-FIN-N(WS-TRI-I + 1)
+                       PERFORM 0162-TRI-LISTING-ECHANGE
+                           THRU 0162-TRI-LISTING-ECHANGE-END
+                   END-IF
+           END-EVALUATE.
+       .
+
+       0161-TRI-LISTING-PASSE-END.
+           EXIT
+       .
+
+       0162-TRI-LISTING-ECHANGE.
+           MOVE WS-ASSURANCES(WS-TRI-I)     TO WS-ASSURANCES-TEMP
+           MOVE WS-ASSURANCES(WS-TRI-I + 1)
+               TO WS-ASSURANCES(WS-TRI-I)
+           MOVE WS-ASSURANCES-TEMP
+               TO WS-ASSURANCES(WS-TRI-I + 1)
+           MOVE 'O' TO WS-TRI-PERMUTE
+       .
+
+       0162-TRI-LISTING-ECHANGE-END.
+           EXIT
+       .
+
        0100-AFFICHAGE.
            MOVE WS-CODE(WS-INDEX) TO AFF-CODE 
            MOVE WS-NOM-CONTRAT(WS-INDEX) TO AFF-NOM-CONTRAT 
@@ -158,11 +505,639 @@
            MOVE WS-DEVISE(WS-INDEX) TO AFF-DEVISE
 
            DISPLAY AFFICHAGE
+
+           WRITE E-RAPPORT FROM AFFICHAGE
        .
 
        0100-AFFICHAGE-END.
-           EXIT 
-       .        
+           EXIT
+       .
+
+      ******************************************************************
+      * CONTROLE D'UN ENREGISTREMENT AVANT RANGEMENT EN TABLE          *
+      * L'UNSTRING alimente d'abord les zones alphanumeriques de      *
+      * WS-LIGNE-SAISIE ; WS-L-VALIDE/WS-L-MOTIF portent le verdict.   *
+      ******************************************************************
+
+       0070-CONTROLE-LIGNE.
+           MOVE 'O' TO WS-L-VALIDE.
+           MOVE SPACES TO WS-L-MOTIF.
+           MOVE 0 TO WS-L-NB-CHAMPS.
+
+           UNSTRING F-ASSURANCE DELIMITED BY "*"
+               INTO WS-L-CODE
+                    WS-L-NOM-CONTRAT
+                    WS-L-NOM-PRODUIT
+                    WS-L-NOM-CLIENT
+                    WS-L-STATUT
+                    WS-L-DATE-DEBUT
+                    WS-L-DATE-FIN
+                    WS-L-PRIX
+                    WS-L-DEVISE
+               TALLYING IN WS-L-NB-CHAMPS.
+
+           IF WS-L-NB-CHAMPS NOT = 9
+               MOVE 'N' TO WS-L-VALIDE
+               MOVE "nombre de champs incorrect" TO WS-L-MOTIF
+           END-IF.
+
+           IF WS-L-VALIDE = 'O' AND WS-L-CODE NOT NUMERIC
+               MOVE 'N' TO WS-L-VALIDE
+               MOVE "code contrat non numerique" TO WS-L-MOTIF
+           END-IF.
+
+           IF WS-L-VALIDE = 'O'
+               PERFORM 0071-CONTROLE-PRIX THRU 0071-CONTROLE-PRIX-END
+           END-IF.
+
+           IF WS-L-VALIDE = 'O'
+               PERFORM 0072-CONTROLE-DATE THRU 0072-CONTROLE-DATE-END
+           END-IF.
+       .
+
+       0070-CONTROLE-LIGNE-END.
+           EXIT
+       .
+
+       0071-CONTROLE-PRIX.
+           MOVE SPACES TO WS-L-PRIX-INT.
+           MOVE SPACES TO WS-L-PRIX-DEC.
+
+           UNSTRING WS-L-PRIX DELIMITED BY "."
+               INTO WS-L-PRIX-INT WS-L-PRIX-DEC.
+
+           IF WS-L-PRIX-DEC = SPACES
+               OR FUNCTION TRIM(WS-L-PRIX-INT) NOT NUMERIC
+               OR FUNCTION TRIM(WS-L-PRIX-DEC) NOT NUMERIC
+               MOVE 'N' TO WS-L-VALIDE
+               MOVE "prix non numerique" TO WS-L-MOTIF
+           END-IF.
+       .
+
+       0071-CONTROLE-PRIX-END.
+           EXIT
+       .
+
+       0072-CONTROLE-DATE.
+           IF WS-L-DATE-DEBUT NOT NUMERIC
+               OR WS-L-DATE-FIN NOT NUMERIC
+               MOVE 'N' TO WS-L-VALIDE
+               MOVE "date non numerique" TO WS-L-MOTIF
+           ELSE
+               MOVE WS-L-DATE-DEBUT(1:4) TO WS-L-ANNEE-NUM
+               MOVE WS-L-DATE-DEBUT(5:2) TO WS-L-MOIS-NUM
+               MOVE WS-L-DATE-DEBUT(7:2) TO WS-L-JOUR-NUM
+               PERFORM 0073-CONTROLE-PLAGE-DATE
+                   THRU 0073-CONTROLE-PLAGE-DATE-END
+
+               IF WS-L-VALIDE = 'O'
+                   MOVE WS-L-DATE-FIN(1:4) TO WS-L-ANNEE-NUM
+                   MOVE WS-L-DATE-FIN(5:2) TO WS-L-MOIS-NUM
+                   MOVE WS-L-DATE-FIN(7:2) TO WS-L-JOUR-NUM
+                   PERFORM 0073-CONTROLE-PLAGE-DATE
+                       THRU 0073-CONTROLE-PLAGE-DATE-END
+               END-IF
+           END-IF.
+       .
+
+       0072-CONTROLE-DATE-END.
+           EXIT
+       .
+
+       0073-CONTROLE-PLAGE-DATE.
+           IF WS-L-ANNEE-NUM < 1900 OR WS-L-ANNEE-NUM > 2099
+               OR WS-L-MOIS-NUM < 01 OR WS-L-MOIS-NUM > 12
+               OR WS-L-JOUR-NUM < 01 OR WS-L-JOUR-NUM > 31
+               MOVE 'N' TO WS-L-VALIDE
+               MOVE "date hors plage valide" TO WS-L-MOTIF
+           END-IF.
+       .
+
+       0073-CONTROLE-PLAGE-DATE-END.
+           EXIT
+       .
+
+      ******************************************************************
+      * DETECTION DES CODES CONTRAT EN DOUBLE APRES LE CHARGEMENT      *
+      ******************************************************************
+
+       0600-DOUBLONS.
+           PERFORM 0610-DOUBLONS-LIGNE THRU 0610-DOUBLONS-LIGNE-END
+               VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-ENREGISTREMENTS.
+       .
+
+       0600-DOUBLONS-END.
+           EXIT
+       .
+
+       0610-DOUBLONS-LIGNE.
+           IF WS-INDEX < WS-NB-ENREGISTREMENTS
+               COMPUTE WS-DOUBLON-J = WS-INDEX + 1
+               PERFORM 0620-DOUBLONS-COMPARAISON
+                   THRU 0620-DOUBLONS-COMPARAISON-END
+                   VARYING WS-DOUBLON-J FROM WS-DOUBLON-J BY 1
+                   UNTIL WS-DOUBLON-J > WS-NB-ENREGISTREMENTS
+           END-IF.
+       .
+
+       0610-DOUBLONS-LIGNE-END.
+           EXIT
+       .
+
+       0620-DOUBLONS-COMPARAISON.
+           IF WS-CODE(WS-INDEX) = WS-CODE(WS-DOUBLON-J)
+               DISPLAY "ATTENTION : code contrat en double "
+                   WS-CODE(WS-INDEX)
+               DISPLAY "    1) " WS-NOM-CLIENT(WS-INDEX) " / "
+                   WS-NOM-PRODUIT(WS-INDEX)
+               DISPLAY "    2) " WS-NOM-CLIENT(WS-DOUBLON-J) " / "
+                   WS-NOM-PRODUIT(WS-DOUBLON-J)
+           END-IF.
+       .
+
+       0620-DOUBLONS-COMPARAISON-END.
+           EXIT
+       .
+
+      ******************************************************************
+      * RECHERCHE A LA DEMANDE D'UNE POLICE PAR CODE OU NOM DE CLIENT  *
+      * Criteres fournis via ASSUR_RECHERCHE_CODE / _CLIENT ; toute    *
+      * police qui correspond a l'un ou l'autre critere est affichee. *
+      ******************************************************************
+
+       0500-RECHERCHE.
+           MOVE 'N' TO WS-RECH-TROUVE.
+           DISPLAY "----- RECHERCHE DE POLICE -----".
+
+           PERFORM 0510-RECHERCHE-LIGNE THRU 0510-RECHERCHE-LIGNE-END
+               VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-ENREGISTREMENTS.
+
+           IF WS-RECH-TROUVE = 'N'
+               DISPLAY "Aucune police ne correspond aux criteres "
+                   "demandes."
+           END-IF.
+       .
+
+       0500-RECHERCHE-END.
+           EXIT
+       .
+
+       0510-RECHERCHE-LIGNE.
+           MOVE WS-CODE(WS-INDEX) TO WS-RECH-CODE-AFF.
+           MOVE 'N' TO WS-RECH-CORRESPOND.
+
+           IF WS-RECH-CODE NOT = SPACES
+               AND WS-RECH-CODE-AFF = WS-RECH-CODE
+               MOVE 'O' TO WS-RECH-CORRESPOND
+           END-IF.
+
+           IF WS-RECH-CLIENT NOT = SPACES
+               AND WS-NOM-CLIENT(WS-INDEX) = WS-RECH-CLIENT
+               MOVE 'O' TO WS-RECH-CORRESPOND
+           END-IF.
+
+           IF WS-RECH-CORRESPOND = 'O'
+               MOVE 'O' TO WS-RECH-TROUVE
+               PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
+           END-IF.
+       .
+
+       0510-RECHERCHE-LIGNE-END.
+           EXIT
+       .
+
+      ******************************************************************
+      * LISTE DES RENOUVELLEMENTS / ECHEANCES A VENIR (30/60/90 JOURS) *
+      ******************************************************************
+
+       0200-RENOUVELLEMENTS.
+           MOVE 0 TO WS-RENOUV-NB.
+
+           PERFORM 0210-RENOUV-SELECTION THRU 0210-RENOUV-SELECTION-END
+               VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-ENREGISTREMENTS.
+
+           IF WS-RENOUV-NB = 0
+               DISPLAY "Aucun contrat n'arrive a echeance sous 90 "
+                   "jours."
+           ELSE
+               PERFORM 0220-RENOUV-TRI THRU 0220-RENOUV-TRI-END
+
+               DISPLAY "----- ECHEANCES A VENIR (30/60/90 JOURS) -----"
+
+               PERFORM 0230-RENOUV-AFFICHAGE
+                   THRU 0230-RENOUV-AFFICHAGE-END
+                   VARYING WS-RENOUV-I FROM 1 BY 1
+                   UNTIL WS-RENOUV-I > WS-RENOUV-NB
+           END-IF.
+       .
+
+       0200-RENOUVELLEMENTS-END.
+           EXIT
+       .
+
+       0210-RENOUV-SELECTION.
+           COMPUTE WS-DATE-FIN-INT =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-FIN-N(WS-INDEX)).
+           COMPUTE WS-JOURS-RESTANTS-CALC
+               = WS-DATE-FIN-INT - WS-DATE-SYS-INT.
+
+           IF WS-JOURS-RESTANTS-CALC >= 0
+               AND WS-JOURS-RESTANTS-CALC <= 90
+               ADD 1 TO WS-RENOUV-NB
+               MOVE WS-CODE(WS-INDEX)
+                   TO WS-RENOUV-CODE(WS-RENOUV-NB)
+               MOVE WS-NOM-CLIENT(WS-INDEX)
+                   TO WS-RENOUV-CLIENT(WS-RENOUV-NB)
+               MOVE WS-NOM-PRODUIT(WS-INDEX)
+                   TO WS-RENOUV-PRODUIT(WS-RENOUV-NB)
+               MOVE WS-JOURS-RESTANTS-CALC
+                   TO WS-RENOUV-JOURS(WS-RENOUV-NB)
+               MOVE WS-FIN-JOUR(WS-INDEX)
+                   TO WS-RENOUV-FIN-JOUR(WS-RENOUV-NB)
+               MOVE WS-FIN-MOIS(WS-INDEX)
+                   TO WS-RENOUV-FIN-MOIS(WS-RENOUV-NB)
+               MOVE WS-FIN-ANNEE(WS-INDEX)
+                   TO WS-RENOUV-FIN-ANNEE(WS-RENOUV-NB)
+           END-IF.
+       .
+
+       0210-RENOUV-SELECTION-END.
+           EXIT
+       .
+
+      ******************************************************************
+      * TRI A BULLES DE WS-RENOUV-TAB PAR WS-RENOUV-JOURS CROISSANT    *
+      ******************************************************************
+
+       0220-RENOUV-TRI.
+           MOVE 'N' TO WS-RENOUV-PERMUTE.
+           PERFORM 0221-RENOUV-TRI-PASSE THRU 0221-RENOUV-TRI-PASSE-END
+               VARYING WS-RENOUV-I FROM 1 BY 1
+               UNTIL WS-RENOUV-I > WS-RENOUV-NB - 1.
+           IF WS-RENOUV-PERMUTE = 'O'
+               PERFORM 0220-RENOUV-TRI THRU 0220-RENOUV-TRI-END
+           END-IF.
+       .
+
+       0220-RENOUV-TRI-END.
+           EXIT
+       .
+
+       0221-RENOUV-TRI-PASSE.
+           IF WS-RENOUV-JOURS(WS-RENOUV-I) >
+               WS-RENOUV-JOURS(WS-RENOUV-I + 1)
+
+               MOVE WS-RENOUV-ENR(WS-RENOUV-I)   TO WS-RENOUV-TEMP
+               MOVE WS-RENOUV-ENR(WS-RENOUV-I + 1)
+                   TO WS-RENOUV-ENR(WS-RENOUV-I)
+               MOVE WS-RENOUV-TEMP
+                   TO WS-RENOUV-ENR(WS-RENOUV-I + 1)
+               MOVE 'O' TO WS-RENOUV-PERMUTE
+           END-IF.
+       .
+
+       0221-RENOUV-TRI-PASSE-END.
+           EXIT
+       .
+
+       0230-RENOUV-AFFICHAGE.
+           MOVE WS-RENOUV-CODE(WS-RENOUV-I)    TO AFFR-CODE
+           MOVE WS-RENOUV-CLIENT(WS-RENOUV-I)  TO AFFR-CLIENT
+           MOVE WS-RENOUV-PRODUIT(WS-RENOUV-I) TO AFFR-PRODUIT
+           MOVE WS-RENOUV-FIN-JOUR(WS-RENOUV-I)  TO AFFR-FIN-JOUR
+           MOVE WS-RENOUV-FIN-MOIS(WS-RENOUV-I)  TO AFFR-FIN-MOIS
+           MOVE WS-RENOUV-FIN-ANNEE(WS-RENOUV-I) TO AFFR-FIN-ANNEE
+           MOVE WS-RENOUV-JOURS(WS-RENOUV-I)   TO AFFR-JOURS
+
+           DISPLAY AFF-RENOUV
+       .
+
+       0230-RENOUV-AFFICHAGE-END.
+           EXIT
+       .
+
+      ******************************************************************
+      * SYNTHESE PAR STATUT, ET SOUS-TOTAUX DE WS-PRIX PAR DEVISE      *
+      ******************************************************************
+
+       0300-SYNTHESE.
+           MOVE 0 TO WS-STATUT-NB-LIGNES.
+           MOVE 0 TO WS-SYN-NB-LIGNES.
+           MOVE 0 TO WS-STATUT-DEBORDEMENT.
+           MOVE 0 TO WS-SYN-DEBORDEMENT.
+
+           PERFORM 0310-SYNTHESE-ACCUMULATION
+               THRU 0310-SYNTHESE-ACCUMULATION-END
+               VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-ENREGISTREMENTS.
+
+           IF WS-STATUT-DEBORDEMENT > 0
+               DISPLAY "ATTENTION : " WS-STATUT-DEBORDEMENT
+                   " nouveau(x) statut(s) ignore(s) car la table est "
+                   "pleine (limite " WS-STATUT-MAX-TAB ")"
+           END-IF.
+
+           IF WS-SYN-DEBORDEMENT > 0
+               DISPLAY "ATTENTION : " WS-SYN-DEBORDEMENT
+                   " combinaison(s) statut/devise ignoree(s) car la "
+                   "table est pleine (limite " WS-SYN-MAX-TAB ")"
+           END-IF.
+
+           IF WS-SYN-NB-LIGNES > 0
+               PERFORM 0340-SYNTHESE-TRI THRU 0340-SYNTHESE-TRI-END
+
+               DISPLAY "----- SYNTHESE PAR STATUT ET DEVISE -----"
+               MOVE SPACES TO WS-SYN-STATUT-COURANT
+
+               PERFORM 0350-SYNTHESE-AFFICHAGE
+                   THRU 0350-SYNTHESE-AFFICHAGE-END
+                   VARYING WS-SYN-I FROM 1 BY 1
+                   UNTIL WS-SYN-I > WS-SYN-NB-LIGNES
+           END-IF.
+       .
+
+       0300-SYNTHESE-END.
+           EXIT
+       .
+
+       0310-SYNTHESE-ACCUMULATION.
+           MOVE 'N' TO WS-STATUT-TROUVE.
+           PERFORM 0311-STATUT-RECHERCHE THRU 0311-STATUT-RECHERCHE-END
+               VARYING WS-STATUT-J FROM 1 BY 1
+               UNTIL WS-STATUT-J > WS-STATUT-NB-LIGNES
+               OR WS-STATUT-TROUVE = 'O'.
+
+           IF WS-STATUT-TROUVE = 'N'
+               IF WS-STATUT-NB-LIGNES < WS-STATUT-MAX-TAB
+                   ADD 1 TO WS-STATUT-NB-LIGNES
+                   MOVE WS-STATUT(WS-INDEX)
+                       TO WS-STATUT-VAL(WS-STATUT-NB-LIGNES)
+                   MOVE 1 TO WS-STATUT-NB(WS-STATUT-NB-LIGNES)
+               ELSE
+                   ADD 1 TO WS-STATUT-DEBORDEMENT
+               END-IF
+           END-IF.
+
+           MOVE 'N' TO WS-SYN-TROUVE.
+           PERFORM 0312-SYNTHESE-RECHERCHE
+               THRU 0312-SYNTHESE-RECHERCHE-END
+               VARYING WS-SYN-J FROM 1 BY 1
+               UNTIL WS-SYN-J > WS-SYN-NB-LIGNES
+               OR WS-SYN-TROUVE = 'O'.
+
+           IF WS-SYN-TROUVE = 'N'
+               IF WS-SYN-NB-LIGNES < WS-SYN-MAX-TAB
+                   ADD 1 TO WS-SYN-NB-LIGNES
+                   MOVE WS-STATUT(WS-INDEX)
+                       TO WS-SYN-STATUT(WS-SYN-NB-LIGNES)
+                   MOVE WS-DEVISE(WS-INDEX)
+                       TO WS-SYN-DEVISE(WS-SYN-NB-LIGNES)
+                   MOVE 1 TO WS-SYN-NB(WS-SYN-NB-LIGNES)
+                   MOVE WS-PRIX(WS-INDEX)
+                       TO WS-SYN-TOTAL(WS-SYN-NB-LIGNES)
+               ELSE
+                   ADD 1 TO WS-SYN-DEBORDEMENT
+               END-IF
+           END-IF.
+       .
+
+       0310-SYNTHESE-ACCUMULATION-END.
+           EXIT
+       .
+
+       0311-STATUT-RECHERCHE.
+           IF WS-STATUT(WS-INDEX) = WS-STATUT-VAL(WS-STATUT-J)
+               ADD 1 TO WS-STATUT-NB(WS-STATUT-J)
+               MOVE 'O' TO WS-STATUT-TROUVE
+           END-IF.
+       .
+
+       0311-STATUT-RECHERCHE-END.
+           EXIT
+       .
+
+       0312-SYNTHESE-RECHERCHE.
+           IF WS-STATUT(WS-INDEX) = WS-SYN-STATUT(WS-SYN-J)
+               AND WS-DEVISE(WS-INDEX) = WS-SYN-DEVISE(WS-SYN-J)
+               ADD 1 TO WS-SYN-NB(WS-SYN-J)
+               ADD WS-PRIX(WS-INDEX) TO WS-SYN-TOTAL(WS-SYN-J)
+               MOVE 'O' TO WS-SYN-TROUVE
+           END-IF.
+       .
+
+       0312-SYNTHESE-RECHERCHE-END.
+           EXIT
+       .
+
+      ******************************************************************
+      * TRI A BULLES DE WS-SYNTHESE-TAB PAR STATUT PUIS DEVISE         *
+      ******************************************************************
+
+       0340-SYNTHESE-TRI.
+           MOVE 'N' TO WS-SYN-PERMUTE.
+           PERFORM 0341-SYNTHESE-TRI-PASSE
+               THRU 0341-SYNTHESE-TRI-PASSE-END
+               VARYING WS-SYN-I FROM 1 BY 1
+               UNTIL WS-SYN-I > WS-SYN-NB-LIGNES - 1.
+           IF WS-SYN-PERMUTE = 'O'
+               PERFORM 0340-SYNTHESE-TRI THRU 0340-SYNTHESE-TRI-END
+           END-IF.
+       .
+
+       0340-SYNTHESE-TRI-END.
+           EXIT
+       .
+
+       0341-SYNTHESE-TRI-PASSE.
+           MOVE WS-SYN-STATUT(WS-SYN-I) TO WS-SYN-CLE(1:8)
+           MOVE WS-SYN-DEVISE(WS-SYN-I) TO WS-SYN-CLE(9:3)
+           MOVE WS-SYN-STATUT(WS-SYN-I + 1) TO WS-SYN-CLE-SUIVANTE(1:8)
+           MOVE WS-SYN-DEVISE(WS-SYN-I + 1) TO WS-SYN-CLE-SUIVANTE(9:3)
+
+           IF WS-SYN-CLE > WS-SYN-CLE-SUIVANTE
+               MOVE WS-SYNTHESE-ENR(WS-SYN-I)   TO WS-SYNTHESE-TEMP
+               MOVE WS-SYNTHESE-ENR(WS-SYN-I + 1)
+                   TO WS-SYNTHESE-ENR(WS-SYN-I)
+               MOVE WS-SYNTHESE-TEMP
+                   TO WS-SYNTHESE-ENR(WS-SYN-I + 1)
+               MOVE 'O' TO WS-SYN-PERMUTE
+           END-IF.
+       .
+
+       0341-SYNTHESE-TRI-PASSE-END.
+           EXIT
+       .
+
+       0350-SYNTHESE-AFFICHAGE.
+           IF WS-SYN-STATUT(WS-SYN-I) NOT = WS-SYN-STATUT-COURANT
+               MOVE WS-SYN-STATUT(WS-SYN-I) TO WS-SYN-STATUT-COURANT
+               MOVE 'N' TO WS-STATUT-TROUVE
+               PERFORM 0351-STATUT-RECHERCHE-NB
+                   THRU 0351-STATUT-RECHERCHE-NB-END
+                   VARYING WS-STATUT-I FROM 1 BY 1
+                   UNTIL WS-STATUT-I > WS-STATUT-NB-LIGNES
+                   OR WS-STATUT-TROUVE = 'O'
+               SUBTRACT 1 FROM WS-STATUT-I
+
+               DISPLAY "Statut : " WS-SYN-STATUT-COURANT " (total "
+                   WS-STATUT-NB(WS-STATUT-I) " contrat(s))"
+           END-IF
+
+           DISPLAY "    Devise " WS-SYN-DEVISE(WS-SYN-I) " : "
+               WS-SYN-NB(WS-SYN-I) " contrat(s), prix cumule "
+               WS-SYN-TOTAL(WS-SYN-I)
+       .
+
+       0350-SYNTHESE-AFFICHAGE-END.
+           EXIT
+       .
+
+       0351-STATUT-RECHERCHE-NB.
+           IF WS-STATUT-VAL(WS-STATUT-I) = WS-SYN-STATUT-COURANT
+               MOVE 'O' TO WS-STATUT-TROUVE
+           END-IF.
+       .
+
+       0351-STATUT-RECHERCHE-NB-END.
+           EXIT
+       .
+
+      ******************************************************************
+      * RAFRAICHISSEMENT DE LA TABLE DES TAUX DE CHANGE (TAUXCHG)      *
+      ******************************************************************
+
+       0050-CHARGEMENT-TAUX.
+           ACCEPT WS-NOM-FICHIER-TAUX FROM ENVIRONMENT
+               "ASSUR_FICHIER_TAUX".
+           IF WS-NOM-FICHIER-TAUX = SPACES
+               MOVE "TAUXCHG.TXT" TO WS-NOM-FICHIER-TAUX
+           END-IF.
+
+           MOVE 'F' TO WS-FIN-FICHIER-TAUX.
+           OPEN INPUT FICHIER-TAUX.
+
+           IF WS-STATUT-FICHIER-TAUX = "00"
+
+               PERFORM UNTIL WS-FIN-FICHIER-TAUX = 'T'
+                   READ FICHIER-TAUX
+                       AT END
+                           MOVE 'T' TO WS-FIN-FICHIER-TAUX
+                       NOT AT END
+                           PERFORM 0060-TAUX-MAJ THRU 0060-TAUX-MAJ-END
+                   END-READ
+               END-PERFORM
+
+               CLOSE FICHIER-TAUX
+           END-IF.
+       .
+
+       0050-CHARGEMENT-TAUX-END.
+           EXIT
+       .
+
+       0060-TAUX-MAJ.
+           MOVE E-TAUX(1:3) TO WS-TAUX-DEVISE-LIGNE.
+           MOVE E-TAUX(4:6) TO WS-TAUX-VALEUR-LIGNE.
+
+           MOVE 'N' TO WS-TAUX-TROUVE.
+           PERFORM 0061-TAUX-RECHERCHE THRU 0061-TAUX-RECHERCHE-END
+               VARYING WS-TAUX-IDX FROM 1 BY 1
+               UNTIL WS-TAUX-IDX > WS-TAUX-MAX
+               OR WS-TAUX-TROUVE = 'O'.
+
+           IF WS-TAUX-TROUVE = 'N'
+               PERFORM 0062-TAUX-INSERTION THRU 0062-TAUX-INSERTION-END
+                   VARYING WS-TAUX-IDX FROM 1 BY 1
+                   UNTIL WS-TAUX-IDX > WS-TAUX-MAX
+                   OR WS-TAUX-TROUVE = 'O'
+           END-IF.
+       .
+
+       0060-TAUX-MAJ-END.
+           EXIT
+       .
+
+       0061-TAUX-RECHERCHE.
+           IF WS-TAUX-DEVISE(WS-TAUX-IDX) = WS-TAUX-DEVISE-LIGNE
+               MOVE WS-TAUX-VALEUR-LIGNE TO WS-TAUX-VALEUR(WS-TAUX-IDX)
+               MOVE 'O' TO WS-TAUX-TROUVE
+           END-IF.
+       .
+
+       0061-TAUX-RECHERCHE-END.
+           EXIT
+       .
+
+       0062-TAUX-INSERTION.
+           IF WS-TAUX-DEVISE(WS-TAUX-IDX) = SPACES
+               MOVE WS-TAUX-DEVISE-LIGNE TO WS-TAUX-DEVISE(WS-TAUX-IDX)
+               MOVE WS-TAUX-VALEUR-LIGNE TO WS-TAUX-VALEUR(WS-TAUX-IDX)
+               MOVE 'O' TO WS-TAUX-TROUVE
+           END-IF.
+       .
+
+       0062-TAUX-INSERTION-END.
+           EXIT
+       .
+
+      ******************************************************************
+      * CONSOLIDATION DU PORTEFEUILLE EN EUR VIA LA TABLE DES TAUX     *
+      ******************************************************************
+
+       0400-CONSOLIDATION.
+           MOVE 0 TO WS-TOTAL-CONSOLIDE.
+
+           PERFORM 0410-CONSOLIDATION-LIGNE
+               THRU 0410-CONSOLIDATION-LIGNE-END
+               VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-ENREGISTREMENTS.
+
+           DISPLAY "TOTAL CONSOLIDE DU PORTEFEUILLE (EUR) : "
+               WS-TOTAL-CONSOLIDE.
+       .
+
+       0400-CONSOLIDATION-END.
+           EXIT
+       .
+
+       0410-CONSOLIDATION-LIGNE.
+           MOVE 1.0000 TO WS-TAUX-COURANT.
+           MOVE 'N' TO WS-TAUX-TROUVE.
+           PERFORM 0411-TAUX-RECHERCHE-CONV
+               THRU 0411-TAUX-RECHERCHE-CONV-END
+               VARYING WS-TAUX-IDX FROM 1 BY 1
+               UNTIL WS-TAUX-IDX > WS-TAUX-MAX
+               OR WS-TAUX-TROUVE = 'O'.
+
+           IF WS-TAUX-TROUVE = 'N'
+               DISPLAY "ATTENTION : devise inconnue "
+                   WS-DEVISE(WS-INDEX) " pour le contrat "
+                   WS-CODE(WS-INDEX)
+                   " - taux 1.0000 applique par defaut"
+           END-IF.
+
+           COMPUTE WS-PRIX-EUR ROUNDED =
+               WS-PRIX(WS-INDEX) * WS-TAUX-COURANT.
+           ADD WS-PRIX-EUR TO WS-TOTAL-CONSOLIDE.
+       .
+
+       0410-CONSOLIDATION-LIGNE-END.
+           EXIT
+       .
+
+       0411-TAUX-RECHERCHE-CONV.
+           IF WS-TAUX-DEVISE(WS-TAUX-IDX) = WS-DEVISE(WS-INDEX)
+               MOVE WS-TAUX-VALEUR(WS-TAUX-IDX) TO WS-TAUX-COURANT
+               MOVE 'O' TO WS-TAUX-TROUVE
+           END-IF.
+       .
+
+       0411-TAUX-RECHERCHE-CONV-END.
+           EXIT
+       .
 
 
            
