@@ -0,0 +1,44 @@
+      ******************************************************************
+      * TAUXCHG.cpy                                                    *
+      * Table des taux de change vers l'EUR, utilisee pour consolider  *
+      * WS-PRIX (stocke dans la devise native de chaque contrat) en    *
+      * une seule valeur de portefeuille.                              *
+      *                                                                *
+      * Les valeurs ci-dessous sont des taux par defaut ; ils sont     *
+      * rafraichis en debut de traitement a partir du fichier des      *
+      * taux du jour quand celui-ci est fourni (voir 0050-CHARGEMENT-  *
+      * TAUX dans assur.cbl). Ce fichier contient une ligne par        *
+      * devise, au format CCCN.NNNN (code devise sur 3 caracteres      *
+      * suivi du taux vers l'EUR avec point decimal explicite). Les    *
+      * dix dernieres lignes de la table sont des emplacements libres  *
+      * permettant d'accueillir de nouvelles devises transmises par    *
+      * ce fichier.                                                    *
+      ******************************************************************
+       01 WS-TAUX-CHANGE-INIT.
+           05 FILLER                  PIC X(10) VALUE "EUR0010000".
+           05 FILLER                  PIC X(10) VALUE "USD0009200".
+           05 FILLER                  PIC X(10) VALUE "GBP0011700".
+           05 FILLER                  PIC X(10) VALUE "CHF0010500".
+           05 FILLER                  PIC X(10) VALUE "JPY0000062".
+           05 FILLER                  PIC X(10) VALUE "CAD0006800".
+           05 FILLER                  PIC X(10) VALUE "AUD0005900".
+           05 FILLER                  PIC X(10) VALUE "CNY0001260".
+           05 FILLER                  PIC X(10) VALUE "SEK0000870".
+           05 FILLER                  PIC X(10) VALUE "NOK0000840".
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+
+       01 WS-TAUX-CHANGE-TAB REDEFINES WS-TAUX-CHANGE-INIT.
+           05 WS-TAUX-CHANGE-ENR      OCCURS 20 TIMES.
+               10 WS-TAUX-DEVISE      PIC X(3).
+               10 WS-TAUX-VALEUR      PIC 9(3)V9999.
+
+       77 WS-TAUX-MAX                 PIC 99          VALUE 20.
